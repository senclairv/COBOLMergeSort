@@ -0,0 +1,128 @@
+      ******************************************************************
+      * Author: VINCENT SENCLAIR
+      * Date: 4-18-18
+      * Purpose: RECURSIVELY SPLIT AN UNSORTED ARRAY AND CALL MERGER
+      *          TO COMBINE THE SORTED HALVES
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGESORT RECURSIVE.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+      *    CONTROL VARIABLES -- LOCAL-STORAGE SO EACH RECURSIVE
+      *    ACTIVATION OF THIS PROGRAM GETS ITS OWN COPY
+       01 I PIC 9(5).
+       01 LSIZE PIC 9(5).
+       01 RSIZE PIC 9(5).
+
+      *    MERGESORT ALWAYS PRODUCES AN ASCENDING SORTEDMASTER; A
+      *    DESCENDING RUN IS EXPECTED TO CALL MERGER DIRECTLY -- SAME
+      *    "N" MEANS ASCENDING CONVENTION MERGER'S OWN DESCENDING-SWITCH
+      *    USES
+       01 DESCENDING-SWITCH PIC X(1) VALUE "N".
+
+      *    MERGESORT HAS NO RESTART CONCEPT OF ITS OWN -- EACH CALL
+      *    TO MERGER STARTS FRESH, SAME AS BEFORE CHECKPOINT/RESTART
+      *    EXISTED. A CALLER THAT NEEDS TO RESTART A LARGE MERGE CALLS
+      *    MERGER DIRECTLY WITH A NONZERO RESTART-INDX.
+       01 RESTART-INFO.
+           05 RESTART-INDX PIC 9(5) VALUE 0.
+           05 RESTART-LCOUNT PIC 9(5) VALUE 0.
+           05 RESTART-RCOUNT PIC 9(5) VALUE 0.
+
+      *    HALVES BUILT FROM THE INCOMING UNSORTED ARRAY -- EACH
+      *    ELEMENT IS A FULL BUSINESS RECORD (SEE COPYBOOK MRGREC)
+       01 LEFTSIDE.
+           05 LDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON LSIZE
+           INDEXED BY INDX-2.
+               COPY MRGREC.
+
+       01 RIGHTSIDE.
+           05 RDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON RSIZE
+           INDEXED BY INDX-3.
+               COPY MRGREC.
+
+       LINKAGE SECTION.
+      *    UNSORTED INPUT HANDED IN BY THE CALLER -- SUBSCRIPTED BY I,
+      *    NOT AN INDEX-NAME: GNUCOBOL 3.2 MISCOMPILES AN INDEXED BY
+      *    CLAUSE ON A LINKAGE SECTION OCCURS DEPENDING ON TABLE INSIDE
+      *    A RECURSIVE PROGRAM (GENERATED C REFERENCES A NEVER-DECLARED
+      *    INDEX VARIABLE), SO NEITHER TABLE BELOW IS GIVEN ONE
+       01 UNSORTED.
+           05 UDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON FULLSIZE.
+               COPY MRGREC.
+
+       01 FULLSIZE PIC 9(5).
+
+      *    SORTED RESULT HANDED BACK TO THE CALLER
+       01 SORTEDMASTER.
+           05 SORTEDDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON FULLSIZE.
+               COPY MRGREC.
+
+      *    RUN-SCOPED IDENTIFIER FOR MERGER'S CONTROL-TOTAL LOG AND
+      *    CHECKPOINT FILENAMES -- SUPPLIED ONCE BY THE TOP-LEVEL
+      *    EXTERNAL CALLER AND THREADED UNCHANGED INTO EVERY RECURSIVE
+      *    CALL "MERGESORT" AND THE FINAL CALL "MERGER" BELOW, SO ALL OF
+      *    THIS ONE SORT'S COMBINE STEPS SHARE A FILE PAIR DEDICATED TO
+      *    THIS RUN INSTEAD OF COLLIDING WITH AN UNRELATED RUN'S
+       01 RUN-ID PIC X(8).
+
+       PROCEDURE DIVISION USING UNSORTED
+           FULLSIZE
+           SORTEDMASTER
+           RUN-ID.
+       MAIN-PROCEDURE.
+          DISPLAY "Working in mergesort"
+
+            IF FULLSIZE <= 1
+                MOVE UNSORTED TO SORTEDMASTER
+            ELSE
+                COMPUTE LSIZE = FULLSIZE / 2
+                COMPUTE RSIZE = FULLSIZE - LSIZE
+
+      *        SPLIT THE UNSORTED ARRAY INTO TWO HALVES
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > LSIZE
+                    MOVE UDATA(I) TO LDATA(I)
+                END-PERFORM
+                PERFORM VARYING I FROM 1 BY 1 UNTIL I > RSIZE
+                    MOVE UDATA(LSIZE + I) TO RDATA(I)
+                END-PERFORM
+
+      *        RECURSE ON EACH HALF, THEN CALL MERGER TO COMBINE.
+      *        LEFTSIDE/RIGHTSIDE ARE PASSED AS BOTH THE UNSORTED INPUT
+      *        AND THE SORTED-RESULT OUTPUT OF THEIR OWN RECURSIVE CALL
+      *        -- SAFE BECAUSE MERGESORT ALWAYS FINISHES READING ITS
+      *        UNSORTED PARAMETER (THE SPLIT LOOP ABOVE) BEFORE IT EVER
+      *        WRITES ITS SORTEDMASTER PARAMETER (ONLY DONE VIA THE
+      *        FINAL CALL "MERGER", WHICH CONSUMES LEFTSIDE/RIGHTSIDE IN
+      *        FULL BEFORE IT WRITES A SINGLE SORTEDMASTER RECORD) --
+      *        AND IT AVOIDS A SEPARATE SORTEDLEFT/SORTEDRIGHT TABLE AT
+      *        EVERY RECURSION LEVEL, HALVING THE LOCAL-STORAGE EACH
+      *        ACTIVATION FRAME HAS TO CARRY
+                CALL "MERGESORT" USING LEFTSIDE
+                    LSIZE
+                    LEFTSIDE
+                    RUN-ID
+                CALL "MERGESORT" USING RIGHTSIDE
+                    RSIZE
+                    RIGHTSIDE
+                    RUN-ID
+
+                CALL "MERGER" USING SORTEDMASTER
+                    LEFTSIDE
+                    RIGHTSIDE
+                    FULLSIZE
+                    LSIZE
+                    RSIZE
+                    DESCENDING-SWITCH
+                    RESTART-INFO
+                    RUN-ID
+            END-IF
+
+          DISPLAY "Exiting mergesort"  .
+       END PROGRAM MERGESORT.
