@@ -6,60 +6,421 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MERGER.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CONTROL-TOTAL AUDIT TRAIL -- ONE LINE PER MERGER CALL SO A
+      *    RUN CAN BE BALANCED THE WAY EVERY OTHER BATCH JOB IS.
+      *    ASSIGNED DYNAMICALLY OFF CTL-FILENAME (BUILT IN
+      *    BUILD-FILENAMES FROM THE CALLER'S RUN-ID) SO EVERY MERGER
+      *    ACTIVATION WITHIN ONE TOP-LEVEL RUN SHARES A LOG DEDICATED TO
+      *    THAT RUN INSTEAD OF A SINGLE LITERAL NAME SHARED BY EVERY
+      *    MERGER ACTIVATION IN THE PROCESS, UNRELATED RUNS INCLUDED
+           SELECT CONTROL-RPT ASSIGN DYNAMIC CTL-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CTL-STATUS.
+
+      *    RESTART FILE -- HOLDS THE MOST RECENT CHECKPOINT SO A RERUN
+      *    CAN PICK UP WHERE A PRIOR ATTEMPT DIED INSTEAD OF REDOING
+      *    THE WHOLE MERGE FROM INDX-1 = 1. SAME RUN-ID SCOPING AS
+      *    CONTROL-RPT ABOVE, VIA RESTART-FILENAME
+           SELECT RESTART-FILE ASSIGN DYNAMIC RESTART-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD CONTROL-RPT.
+       01 CONTROL-RPT-LINE PIC X(132).
+
+       FD RESTART-FILE.
+       01 RESTART-LINE PIC X(132).
+
        WORKING-STORAGE SECTION.
        LOCAL-STORAGE SECTION.
       *    CONTROL VARIABLES
-       01 LCOUNT PIC 99 VALUE 1.
-       01 RCOUNT PIC 99 VALUE 1.
+       01 LCOUNT PIC 9(5) VALUE 1.
+       01 RCOUNT PIC 9(5) VALUE 1.
+       01 START-INDX PIC 9(5) VALUE 1.
+
+      *    RUN-SCOPED FILENAMES -- CTL-RUNID/RESTART-RUNID ARE
+      *    FILLED FROM THE CALLER'S RUN-ID BY BUILD-FILENAMES, THE FIRST
+      *    THING MAIN-PROCEDURE DOES, BEFORE EITHER FILE IS EVER OPENED
+       01 CTL-FILENAME.
+           05 FILLER PIC X(3) VALUE "CTL".
+           05 CTL-RUNID PIC X(8).
+           05 FILLER PIC X(4) VALUE ".LOG".
+       01 RESTART-FILENAME.
+           05 FILLER PIC X(3) VALUE "RST".
+           05 RESTART-RUNID PIC X(8).
+           05 FILLER PIC X(4) VALUE ".CKP".
+
+      *    CONTROL-TOTAL COUNTERS FOR THE AUDIT TRAIL
+       01 CTL-STATUS PIC XX.
+       01 LEFT-READ PIC 9(5) VALUE 0.
+       01 RIGHT-READ PIC 9(5) VALUE 0.
+       01 WRITTEN PIC 9(5) VALUE 0.
+      *    WIDENED TO HOLD A SUM OF UP TO FULLSIZE SIGNED,
+      *    DECIMAL-CAPABLE MERGE-KEY VALUES (SEE COPYBOOK MRGREC)
+      *    WITHOUT OVERFLOWING OR TRUNCATING THE DECIMAL PLACES
+       01 SUM-CHECK PIC S9(13)V99 VALUE 0
+           SIGN IS TRAILING SEPARATE CHARACTER.
 
-      *    ARRAY USED FOR SORTING
+      *    TIE COUNTER -- MERGE-KEY OF LDATA(LCOUNT) EQUAL TO MERGE-KEY
+      *    OF RDATA(RCOUNT). THE COMPARE TEST BELOW ONLY CHECKS < (OR >
+      *    DESCENDING), SO ON A TIE IT FALLS TO THE ELSE BRANCH -- THE
+      *    RIGHT SIDE ALWAYS WINS A TIE, REGARDLESS OF DIRECTION. THIS
+      *    IS A GUARANTEED, STABLE RULE RECONCILIATION REPORTS CAN RELY
+      *    ON.
+       01 TIE-COUNT PIC 9(5) VALUE 0.
+
+      *    CHECKPOINT/RESTART WORKING STORAGE -- A CHECKPOINT IS
+      *    WRITTEN EVERY CKPT-INTERVAL RECORDS
+       01 RESTART-STATUS PIC XX.
+       01 CKPT-INTERVAL PIC 9(5) VALUE 1000.
+       01 CKPT-POSITION PIC 9(5).
+       01 CKPT-IX PIC 9(5).
+
+      *    CHECKPOINT FILE RECORD LAYOUTS -- THE FIRST LINE IN
+      *    MERGERST.CKP IS ALWAYS THE HEADER (POSITION AND RUNNING
+      *    CONTROL TOTALS); THE NEXT CKPT-INDX LINES ARE THE MDATA
+      *    RECORDS ALREADY MERGED, ONE PER LINE, SO A RESTART CAN REBUILD
+      *    MASTER AND THE CONTROL TOTALS FROM DISK INSTEAD OF TRUSTING
+      *    WHATEVER THE CALLER HAPPENS TO PASS BACK IN SORTEDMASTER
+       01 CKPT-HEADER-LINE.
+           05 CKPT-TAG PIC X(4) VALUE "CKPT".
+           05 CKPT-INDX PIC 9(5).
+           05 CKPT-LCOUNT PIC 9(5).
+           05 CKPT-RCOUNT PIC 9(5).
+           05 CKPT-LEFT-READ PIC 9(5).
+           05 CKPT-RIGHT-READ PIC 9(5).
+           05 CKPT-WRITTEN PIC 9(5).
+           05 CKPT-TIE-COUNT PIC 9(5).
+           05 CKPT-SUM-CHECK PIC S9(13)V99
+               SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01 CKPT-RECORD-LINE.
+           05 CKPT-REC-TAG PIC X(4) VALUE "REC ".
+           05 CKPT-REC-DATA.
+               COPY MRGREC.
+
+      *    ARRAY USED FOR SORTING -- EACH ELEMENT IS A FULL BUSINESS
+      *    RECORD (SEE COPYBOOK MRGREC), NOT A BARE KEY
        01 MASTER.
-           05 MDATA PIC 99 OCCURS 0 TO 100 TIMES
+           05 MDATA OCCURS 0 TO 99999 TIMES
            DEPENDING ON FULLSIZE
            INDEXED BY INDX-1.
+               COPY MRGREC.
 
        LINKAGE SECTION.
       *    UNSORTED ARRAY TAKEN IN WHEN MERGER IS CALLED
        01 SORTEDMASTER.
-           05 SORTEDDATA PIC 99 OCCURS 100 TIMES INDEXED BY INDX-S.
+           05 SORTEDDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON FULLSIZE
+           INDEXED BY INDX-S.
+               COPY MRGREC.
 
       *    SIZE VARIABLES
-       01 LSIZE PIC 99.
-       01 RSIZE PIC 99.
-       01 FULLSIZE PIC 99.
+       01 LSIZE PIC 9(5).
+       01 RSIZE PIC 9(5).
+       01 FULLSIZE PIC 9(5).
+
+      *    'Y' REQUESTS A HIGH-TO-LOW MERGE; ANYTHING ELSE (INCLUDING
+      *    SPACE, THE TYPICAL DEFAULT) MERGES LOW-TO-HIGH AS BEFORE
+       01 DESCENDING-SWITCH PIC X(1).
+           88 DESCENDING-MERGE VALUE "Y".
+
+      *    OPTIONAL RESTART TRIGGER -- RESTART-INDX = 0 MEANS START FROM
+      *    THE BEGINNING AS BEFORE; A NONZERO VALUE RESUMES THE MERGE
+      *    FROM THE LAST CHECKPOINT IN MERGERST.CKP. THE POSITION,
+      *    LCOUNT/RCOUNT, THE CONTROL TOTALS SO FAR, AND THE ALREADY-
+      *    MERGED MASTER RECORDS ARE ALL READ BACK FROM THAT FILE (SEE
+      *    READ-CHECKPOINT) RATHER THAN TAKEN FROM THE CALLER, SINCE ON A
+      *    REAL ABEND THE CALLER HAS NO WAY TO RECONSTRUCT THEM -- THE
+      *    CALLER ONLY NEEDS TO KNOW TO PASS A NONZERO RESTART-INDX.
+      *    RESTART-LCOUNT/RESTART-RCOUNT ARE IGNORED ON INPUT; KEPT SO
+      *    THE RESTART-INFO GROUP'S SHAPE DOESN'T HAVE TO CHANGE FOR
+      *    MERGESORT/MERGERBATCH, WHICH ALWAYS PASS THEM ZERO ANYWAY.
+       01 RESTART-INFO.
+           05 RESTART-INDX PIC 9(5).
+           05 RESTART-LCOUNT PIC 9(5).
+           05 RESTART-RCOUNT PIC 9(5).
 
        01 LEFTSIDE.
-           05 LDATA PIC 99 OCCURS 0 TO 100 TIMES
+           05 LDATA OCCURS 0 TO 99999 TIMES
            DEPENDING ON LSIZE
            INDEXED BY INDX-2.
+               COPY MRGREC.
 
        01 RIGHTSIDE.
-           05 RDATA PIC 99 OCCURS 0 TO 100 TIMES
+           05 RDATA OCCURS 0 TO 99999 TIMES
            DEPENDING ON RSIZE
            INDEXED BY INDX-3.
+               COPY MRGREC.
+
+      *    RUN-SCOPED IDENTIFIER FOR THE CONTROL-TOTAL LOG AND
+      *    CHECKPOINT FILENAMES -- SEE BUILD-FILENAMES. CALLERS THAT
+      *    RECURSE INTO MERGER MULTIPLE TIMES FOR ONE LOGICAL RUN (SEE
+      *    MERGESORT) PASS THE SAME RUN-ID TO EVERY CALL; A STANDALONE
+      *    BATCH CALLER (SEE MERGERBATCH) DERIVES ONE PER INVOCATION
+       01 RUN-ID PIC X(8).
 
-       PROCEDURE DIVISION USING SORTEDMASTER, LEFTSIDE,
-       RIGHTSIDE, FULLSIZE, LSIZE, RSIZE.
+       PROCEDURE DIVISION USING SORTEDMASTER
+           LEFTSIDE
+           RIGHTSIDE
+           FULLSIZE
+           LSIZE
+           RSIZE
+           DESCENDING-SWITCH
+           RESTART-INFO
+           RUN-ID.
        MAIN-PROCEDURE.
-          DISPLAY "Working in merger"
+            PERFORM BUILD-FILENAMES
+            PERFORM VALIDATE-INPUT
+            PERFORM RESTART-INIT
 
       *    LOOP TO SORT GIVEN ARRAY
-            PERFORM VARYING INDX-1 FROM 1 BY 1 UNTIL INDX-1 > FULLSIZE
+            PERFORM VARYING INDX-1 FROM START-INDX BY 1
+                UNTIL INDX-1 > FULLSIZE
             SET INDX-2 TO LCOUNT
             SET INDX-3 TO RCOUNT
+            IF LCOUNT <= LSIZE AND RCOUNT <= RSIZE
+                AND MERGE-KEY OF LDATA(INDX-2) =
+                    MERGE-KEY OF RDATA(INDX-3)
+                ADD 1 TO TIE-COUNT
+            END-IF
             IF RCOUNT > RSIZE
-                OR (LCOUNT <= LSIZE AND LDATA(INDX-2) < RDATA(INDX-3))
+                OR (LCOUNT <= LSIZE AND
+                    ((DESCENDING-MERGE AND
+                      MERGE-KEY OF LDATA(INDX-2) >
+                      MERGE-KEY OF RDATA(INDX-3))
+                     OR
+                     (NOT DESCENDING-MERGE AND
+                      MERGE-KEY OF LDATA(INDX-2) <
+                      MERGE-KEY OF RDATA(INDX-3))))
                 THEN
-                SET MDATA(INDX-1) TO LDATA(LCOUNT)
+                MOVE LDATA(LCOUNT) TO MDATA(INDX-1)
+                ADD MERGE-KEY OF LDATA(LCOUNT) TO SUM-CHECK
+                ADD 1 TO LEFT-READ
                 COMPUTE LCOUNT = LCOUNT + 1
             ELSE
-                SET MDATA(INDX-1) TO RDATA(RCOUNT)
+                MOVE RDATA(RCOUNT) TO MDATA(INDX-1)
+                ADD MERGE-KEY OF RDATA(RCOUNT) TO SUM-CHECK
+                ADD 1 TO RIGHT-READ
                 COMPUTE RCOUNT = RCOUNT + 1
             END-IF
+            ADD 1 TO WRITTEN
+            SET CKPT-POSITION TO INDX-1
+            IF FUNCTION MOD(CKPT-POSITION, CKPT-INTERVAL) = 0
+                PERFORM WRITE-CHECKPOINT
+            END-IF
             END-PERFORM
 
             MOVE MASTER TO SORTEDMASTER.
 
-          DISPLAY "Exiting merger"  .
+            PERFORM WRITE-CONTROL-TOTALS
+
+            GOBACK.
+
+      *    FILL IN THE RUN-SCOPED PORTION OF BOTH FILENAMES FROM THE
+      *    CALLER'S RUN-ID, BEFORE EITHER FILE CAN BE OPENED
+       BUILD-FILENAMES.
+            MOVE RUN-ID TO CTL-RUNID
+            MOVE RUN-ID TO RESTART-RUNID.
+
+      *    VALIDATE THE CALLER'S SIZES AND INCOMING ORDER BEFORE WE
+      *    TOUCH MDATA -- A BAD MERGE HERE CORRUPTS EVERY DOWNSTREAM
+      *    REPORT THAT READS SORTEDMASTER
+       VALIDATE-INPUT.
+            IF LSIZE + RSIZE NOT = FULLSIZE
+                DISPLAY "MERGER ABEND: LSIZE (" LSIZE ") + RSIZE ("
+                    RSIZE ") NOT EQUAL TO FULLSIZE (" FULLSIZE ")"
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            PERFORM VARYING INDX-2 FROM 1 BY 1 UNTIL INDX-2 >= LSIZE
+                IF (NOT DESCENDING-MERGE AND
+                    MERGE-KEY OF LDATA(INDX-2) >
+                    MERGE-KEY OF LDATA(INDX-2 + 1))
+                    OR (DESCENDING-MERGE AND
+                        MERGE-KEY OF LDATA(INDX-2) <
+                        MERGE-KEY OF LDATA(INDX-2 + 1))
+                    DISPLAY "MERGER ABEND: LEFTSIDE OUT OF ORDER AT "
+                        "INDEX " INDX-2
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-PERFORM
+
+            PERFORM VARYING INDX-3 FROM 1 BY 1 UNTIL INDX-3 >= RSIZE
+                IF (NOT DESCENDING-MERGE AND
+                    MERGE-KEY OF RDATA(INDX-3) >
+                    MERGE-KEY OF RDATA(INDX-3 + 1))
+                    OR (DESCENDING-MERGE AND
+                        MERGE-KEY OF RDATA(INDX-3) <
+                        MERGE-KEY OF RDATA(INDX-3 + 1))
+                    DISPLAY "MERGER ABEND: RIGHTSIDE OUT OF ORDER AT "
+                        "INDEX " INDX-3
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-PERFORM.
+
+      *    IF THE CALLER PASSED A NONZERO RESTART-INDX, RESUME FROM THE
+      *    LAST CHECKPOINT INSTEAD OF FROM INDX-1 = 1.
+       RESTART-INIT.
+           IF RESTART-INDX > 0
+               PERFORM READ-CHECKPOINT
+           ELSE
+               MOVE 1 TO START-INDX
+           END-IF.
+
+      *    REBUILD MASTER, LCOUNT/RCOUNT, THE CONTROL-TOTAL COUNTERS, AND
+      *    THE RESUME POSITION FROM MERGERST.CKP. THE CHECKPOINT WAS
+      *    TAKEN AFTER SLOT CKPT-INDX WAS ALREADY WRITTEN AND LCOUNT/
+      *    RCOUNT ALREADY ADVANCED PAST THE RECORD USED FOR IT (SEE
+      *    WRITE-CHECKPOINT), SO THE MERGE LOOP MUST RESUME ONE SLOT PAST
+      *    THAT -- CKPT-INDX + 1, NOT CKPT-INDX ITSELF, OR SLOT CKPT-INDX
+      *    WOULD BE REWRITTEN USING COUNTERS THAT HAVE ALREADY MOVED ON.
+       READ-CHECKPOINT.
+           OPEN INPUT RESTART-FILE
+           IF RESTART-STATUS NOT = "00"
+               DISPLAY "MERGER ABEND: CANNOT OPEN " RESTART-FILENAME
+                   " FOR RESTART, FILE STATUS " RESTART-STATUS
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+
+           READ RESTART-FILE
+               AT END
+                   DISPLAY "MERGER ABEND: " RESTART-FILENAME
+                       " IS EMPTY -- NO CHECKPOINT TO RESTART FROM"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+           END-READ
+           MOVE RESTART-LINE TO CKPT-HEADER-LINE
+           MOVE CKPT-INDX TO CKPT-POSITION
+           MOVE CKPT-LCOUNT TO LCOUNT
+           MOVE CKPT-RCOUNT TO RCOUNT
+           MOVE CKPT-LEFT-READ TO LEFT-READ
+           MOVE CKPT-RIGHT-READ TO RIGHT-READ
+           MOVE CKPT-WRITTEN TO WRITTEN
+           MOVE CKPT-TIE-COUNT TO TIE-COUNT
+           MOVE CKPT-SUM-CHECK TO SUM-CHECK
+
+           PERFORM VARYING CKPT-IX FROM 1 BY 1
+               UNTIL CKPT-IX > CKPT-POSITION
+               READ RESTART-FILE
+                   AT END
+                       DISPLAY "MERGER ABEND: " RESTART-FILENAME
+                           " TRUNCATED BEFORE " CKPT-POSITION
+                           " RECORD LINES"
+                       MOVE 16 TO RETURN-CODE
+                       STOP RUN
+               END-READ
+               MOVE RESTART-LINE TO CKPT-RECORD-LINE
+               MOVE CKPT-REC-DATA TO MDATA(CKPT-IX)
+           END-PERFORM
+
+           CLOSE RESTART-FILE
+
+           COMPUTE START-INDX = CKPT-POSITION + 1.
+
+      *    CONTROL-TOTAL AUDIT TRAIL -- RECORDS READ FROM EACH SIDE,
+      *    RECORDS WRITTEN TO SORTEDMASTER, A SUM-OF-KEYS CHECK, AND THE
+      *    TIE COUNT, SO THIS RUN CAN BE BALANCED LIKE ANY OTHER BATCH
+      *    JOB
+       WRITE-CONTROL-TOTALS.
+            MOVE SPACES TO CONTROL-RPT-LINE
+            STRING "MERGER CONTROL TOTALS: LEFT-READ="
+                LEFT-READ " RIGHT-READ=" RIGHT-READ
+                " WRITTEN=" WRITTEN " SUM-CHECK=" SUM-CHECK
+                " TIES=" TIE-COUNT
+                DELIMITED BY SIZE INTO CONTROL-RPT-LINE
+
+            OPEN EXTEND CONTROL-RPT
+            IF CTL-STATUS = "35"
+                CLOSE CONTROL-RPT
+                OPEN OUTPUT CONTROL-RPT
+            END-IF
+            IF CTL-STATUS NOT = "00"
+                DISPLAY "MERGER ABEND: CANNOT OPEN " CTL-FILENAME
+                    ", FILE STATUS " CTL-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            WRITE CONTROL-RPT-LINE
+            IF CTL-STATUS NOT = "00"
+                DISPLAY "MERGER ABEND: WRITE TO " CTL-FILENAME
+                    " FAILED, FILE STATUS " CTL-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            CLOSE CONTROL-RPT.
+
+      *    CHECKPOINT LCOUNT, RCOUNT, INDX-1, THE CONTROL-TOTAL COUNTERS,
+      *    AND EVERY MDATA RECORD WRITTEN SO FAR, SO A RERUN CAN RESTART
+      *    HERE INSTEAD OF FROM THE TOP EVEN AFTER A REAL ABEND WIPED OUT
+      *    THIS PROGRAM'S LOCAL-STORAGE. THE FILE ONLY EVER HOLDS THE
+      *    LATEST CHECKPOINT, SO IT IS REBUILT (OPEN OUTPUT) EACH TIME
+      *    RATHER THAN APPENDED TO LIKE THE CONTROL-TOTAL LOG.
+       WRITE-CHECKPOINT.
+            MOVE CKPT-POSITION TO CKPT-INDX
+            MOVE LCOUNT TO CKPT-LCOUNT
+            MOVE RCOUNT TO CKPT-RCOUNT
+            MOVE LEFT-READ TO CKPT-LEFT-READ
+            MOVE RIGHT-READ TO CKPT-RIGHT-READ
+            MOVE WRITTEN TO CKPT-WRITTEN
+            MOVE TIE-COUNT TO CKPT-TIE-COUNT
+            MOVE SUM-CHECK TO CKPT-SUM-CHECK
+
+            OPEN OUTPUT RESTART-FILE
+            IF RESTART-STATUS NOT = "00"
+                DISPLAY "MERGER ABEND: CANNOT OPEN " RESTART-FILENAME
+                    " FOR CHECKPOINT, FILE STATUS " RESTART-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            MOVE SPACES TO RESTART-LINE
+            MOVE CKPT-HEADER-LINE TO RESTART-LINE
+            WRITE RESTART-LINE
+            IF RESTART-STATUS NOT = "00"
+                DISPLAY "MERGER ABEND: CHECKPOINT WRITE TO "
+                    RESTART-FILENAME " FAILED, FILE STATUS "
+                    RESTART-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+
+            PERFORM VARYING CKPT-IX FROM 1 BY 1
+                UNTIL CKPT-IX > CKPT-POSITION
+                MOVE MDATA(CKPT-IX) TO CKPT-REC-DATA
+
+      *            A CALLER THAT BUILT MDATA FROM LDATA/RDATA ELEMENTS
+      *            WHOSE MERGE-PAYLOAD WAS NEVER FULLY POPULATED CAN
+      *            LEAVE BINARY-ZERO BYTES IN THIS RECORD (GNUCOBOL
+      *            DEFAULTS AN UNSET PIC X FIELD TO LOW-VALUES, NOT
+      *            SPACES) -- THE SAME CLASS OF BUG THAT BROKE THE
+      *            CONTROL-TOTAL LINE SEQUENTIAL WRITE BEFORE. STRIP
+      *            THOSE BEFORE WRITING OR THE LINE SEQUENTIAL WRITE
+      *            BELOW FAILS WITH FILE STATUS 71
+                INSPECT CKPT-REC-DATA REPLACING ALL LOW-VALUE BY SPACE
+
+                MOVE SPACES TO RESTART-LINE
+                MOVE CKPT-RECORD-LINE TO RESTART-LINE
+                WRITE RESTART-LINE
+                IF RESTART-STATUS NOT = "00"
+                    DISPLAY "MERGER ABEND: CHECKPOINT WRITE TO "
+                        RESTART-FILENAME " FAILED, FILE STATUS "
+                        RESTART-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-PERFORM
+
+            CLOSE RESTART-FILE.
+
        END PROGRAM MERGER.
