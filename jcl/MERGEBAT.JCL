@@ -0,0 +1,19 @@
+//MERGEBAT JOB (ACCTG),'MERGE BATCH STEP',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*****************************************************************
+//* STANDALONE BATCH STEP FOR MERGERBATCH -- MERGES LEFTIN/RIGHTIN
+//* INTO SORTOUT WITHOUT REQUIRING A CALLING PROGRAM TO BUILD THE
+//* LEFTSIDE/RIGHTSIDE ARRAYS IN MEMORY FIRST. LEFTIN AND RIGHTIN
+//* MUST ALREADY BE SORTED ASCENDING ON MERGE-KEY (SEE MRGREC
+//* COPYBOOK) -- MERGERBATCH ONLY COMBINES THEM, IT DOES NOT SORT.
+//*****************************************************************
+//MERGSTEP EXEC PGM=MERGERBATCH
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//LEFTIN   DD DSN=PROD.MERGE.LEFTIN,DISP=SHR
+//RIGHTIN  DD DSN=PROD.MERGE.RIGHTIN,DISP=SHR
+//SORTOUT  DD DSN=PROD.MERGE.SORTOUT,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=42,BLKSIZE=4200)
+//SYSOUT   DD SYSOUT=*
+//*
