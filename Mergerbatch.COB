@@ -0,0 +1,193 @@
+      ******************************************************************
+      * Author: VINCENT SENCLAIR
+      * Date: 4-18-18
+      * Purpose: BATCH-CALLABLE ENTRY POINT FOR MERGER -- READS
+      *          LEFTSIDE AND RIGHTSIDE FROM SEQUENTIAL INPUT FILES AND
+      *          WRITES SORTEDMASTER TO AN OUTPUT DATASET SO A MERGE
+      *          CAN RUN AS ITS OWN JOB STEP INSTEAD OF A CALLED
+      *          SUBPROGRAM. SEE JCL/MERGEBAT.JCL FOR THE MATCHING
+      *          JOB STEP AND DD STATEMENTS.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MERGERBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    DD-EQUIVALENT SELECT CLAUSES -- LEFTIN/RIGHTIN ARE THE
+      *    PRE-SORTED EXTRACT FILES, SORTOUT IS THE MERGED RESULT
+           SELECT LEFT-IN ASSIGN TO "LEFTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LEFT-IN-STATUS.
+
+           SELECT RIGHT-IN ASSIGN TO "RIGHTIN.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RIGHT-IN-STATUS.
+
+           SELECT MASTER-OUT ASSIGN TO "SORTOUT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS MASTER-OUT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD LEFT-IN.
+       01 LEFT-IN-REC.
+           COPY MRGREC.
+
+       FD RIGHT-IN.
+       01 RIGHT-IN-REC.
+           COPY MRGREC.
+
+       FD MASTER-OUT.
+       01 MASTER-OUT-REC.
+           COPY MRGREC.
+
+       WORKING-STORAGE SECTION.
+       LOCAL-STORAGE SECTION.
+      *    FILE STATUS / END-OF-FILE SWITCHES
+       01 LEFT-IN-STATUS PIC XX.
+       01 RIGHT-IN-STATUS PIC XX.
+       01 MASTER-OUT-STATUS PIC XX.
+       01 LEFT-EOF-SWITCH PIC X(1) VALUE "N".
+           88 LEFT-EOF VALUE "Y".
+       01 RIGHT-EOF-SWITCH PIC X(1) VALUE "N".
+           88 RIGHT-EOF VALUE "Y".
+
+       01 I PIC 9(5).
+
+      *    RUN-SCOPED IDENTIFIER PASSED TO MERGER SO ITS CONTROL-TOTAL
+      *    LOG AND CHECKPOINT FILES ARE DEDICATED TO THIS BATCH
+      *    INVOCATION INSTEAD OF SHARED WITH ANY OTHER RUN -- DERIVED
+      *    FROM THE TIME OF DAY SINCE THIS IS A STANDALONE BATCH STEP
+      *    WITH NO OPERATOR-SUPPLIED JOB ID TO THREAD THROUGH INSTEAD
+       01 RUN-ID PIC X(8).
+
+      *    MERGERBATCH ALWAYS PRODUCES AN ASCENDING SORTEDMASTER AND
+      *    RUNS A FULL MERGE FROM THE TOP, SAME RECONCILIATION
+      *    MERGESORT USES -- A CALLER NEEDING A DESCENDING OR RESTARTED
+      *    MERGE CALLS MERGER DIRECTLY INSTEAD OF GOING THROUGH THIS
+      *    BATCH STEP
+       01 DESCENDING-SWITCH PIC X(1) VALUE "N".
+       01 RESTART-INFO.
+           05 RESTART-INDX PIC 9(5) VALUE 0.
+           05 RESTART-LCOUNT PIC 9(5) VALUE 0.
+           05 RESTART-RCOUNT PIC 9(5) VALUE 0.
+
+       01 LSIZE PIC 9(5) VALUE 0.
+       01 RSIZE PIC 9(5) VALUE 0.
+       01 FULLSIZE PIC 9(5) VALUE 0.
+
+       01 LEFTSIDE.
+           05 LDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON LSIZE
+           INDEXED BY INDX-2.
+               COPY MRGREC.
+
+       01 RIGHTSIDE.
+           05 RDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON RSIZE
+           INDEXED BY INDX-3.
+               COPY MRGREC.
+
+       01 SORTEDMASTER.
+           05 SORTEDDATA OCCURS 0 TO 99999 TIMES
+           DEPENDING ON FULLSIZE
+           INDEXED BY INDX-S.
+               COPY MRGREC.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            ACCEPT RUN-ID FROM TIME
+            PERFORM READ-LEFT-FILE
+            PERFORM READ-RIGHT-FILE
+            COMPUTE FULLSIZE = LSIZE + RSIZE
+
+            CALL "MERGER" USING SORTEDMASTER
+                LEFTSIDE
+                RIGHTSIDE
+                FULLSIZE
+                LSIZE
+                RSIZE
+                DESCENDING-SWITCH
+                RESTART-INFO
+                RUN-ID
+
+            PERFORM WRITE-MASTER-FILE
+
+            GOBACK.
+
+      *    LOAD LEFTSIDE FROM LEFTIN.DAT, COUNTING RECORDS INTO LSIZE
+       READ-LEFT-FILE.
+            OPEN INPUT LEFT-IN
+            IF LEFT-IN-STATUS NOT = "00"
+                DISPLAY "MERGERBATCH ABEND: CANNOT OPEN LEFTIN.DAT, "
+                    "FILE STATUS " LEFT-IN-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM UNTIL LEFT-EOF
+                READ LEFT-IN
+                    AT END
+                        SET LEFT-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO LSIZE
+                        SET INDX-2 TO LSIZE
+                        MOVE LEFT-IN-REC TO LDATA(INDX-2)
+                END-READ
+            END-PERFORM
+            CLOSE LEFT-IN.
+
+      *    LOAD RIGHTSIDE FROM RIGHTIN.DAT, COUNTING RECORDS INTO RSIZE
+       READ-RIGHT-FILE.
+            OPEN INPUT RIGHT-IN
+            IF RIGHT-IN-STATUS NOT = "00"
+                DISPLAY "MERGERBATCH ABEND: CANNOT OPEN RIGHTIN.DAT, "
+                    "FILE STATUS " RIGHT-IN-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM UNTIL RIGHT-EOF
+                READ RIGHT-IN
+                    AT END
+                        SET RIGHT-EOF TO TRUE
+                    NOT AT END
+                        ADD 1 TO RSIZE
+                        SET INDX-3 TO RSIZE
+                        MOVE RIGHT-IN-REC TO RDATA(INDX-3)
+                END-READ
+            END-PERFORM
+            CLOSE RIGHT-IN.
+
+      *    WRITE THE MERGED SORTEDMASTER ARRAY OUT TO SORTOUT.DAT, ONE
+      *    RECORD PER LINE
+       WRITE-MASTER-FILE.
+            OPEN OUTPUT MASTER-OUT
+            IF MASTER-OUT-STATUS NOT = "00"
+                DISPLAY "MERGERBATCH ABEND: CANNOT OPEN SORTOUT.DAT, "
+                    "FILE STATUS " MASTER-OUT-STATUS
+                MOVE 16 TO RETURN-CODE
+                STOP RUN
+            END-IF
+            PERFORM VARYING I FROM 1 BY 1 UNTIL I > FULLSIZE
+                MOVE SORTEDDATA(I) TO MASTER-OUT-REC
+
+      *            A MERGED RECORD WHOSE MERGE-PAYLOAD WAS NEVER FULLY
+      *            POPULATED BY THE CALLER CAN LEAVE BINARY-ZERO BYTES
+      *            HERE (GNUCOBOL DEFAULTS AN UNSET PIC X FIELD TO
+      *            LOW-VALUES, NOT SPACES) -- THE SAME CLASS OF BUG
+      *            THAT BROKE MERGER.COB'S CHECKPOINT RECORD LINES.
+      *            STRIP THOSE BEFORE WRITING OR THE LINE SEQUENTIAL
+      *            WRITE BELOW FAILS WITH FILE STATUS 71
+                INSPECT MASTER-OUT-REC REPLACING ALL LOW-VALUE BY SPACE
+
+                WRITE MASTER-OUT-REC
+                IF MASTER-OUT-STATUS NOT = "00"
+                    DISPLAY "MERGERBATCH ABEND: WRITE TO SORTOUT.DAT "
+                        "FAILED, FILE STATUS " MASTER-OUT-STATUS
+                    MOVE 16 TO RETURN-CODE
+                    STOP RUN
+                END-IF
+            END-PERFORM
+            CLOSE MASTER-OUT.
+
+       END PROGRAM MERGERBATCH.
