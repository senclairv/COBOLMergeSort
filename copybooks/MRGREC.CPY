@@ -0,0 +1,14 @@
+      ******************************************************************
+      * Copybook: MRGREC
+      * Purpose: SHARED RECORD LAYOUT FOR MERGER/MERGESORT ARRAY
+      *          ELEMENTS -- A SORT KEY PLUS THE BUSINESS PAYLOAD THAT
+      *          MUST TRAVEL WITH IT THROUGH THE MERGE
+      *          MERGE-KEY IS WIDE AND SIGNED SO IT CAN HOLD REAL
+      *          TRANSACTION AMOUNTS OR ACCOUNT NUMBERS DIRECTLY
+      *          INSTEAD OF RECODED TWO-DIGIT BUCKETS
+      ******************************************************************
+           10 MERGE-KEY PIC S9(7)V99.
+           10 MERGE-PAYLOAD.
+               15 MERGE-NAME PIC X(20).
+               15 MERGE-AMOUNT PIC 9(5).
+               15 MERGE-DATE PIC X(8).
